@@ -0,0 +1,108 @@
+*> Reconciliation checker for a squareroot batch output file.
+*> Reads back the Z/Y pairs written by sqrtbatch and recomputes
+*> Y*Y against Z within the run's precision tolerance, flagging any
+*> record where that relationship doesn't hold. Catches a corrupted
+*> output file, a bad transmission, or a latent bug in
+*> approximate-root before the results get used downstream.
+identification division.
+program-id. sqrtchek.
+
+environment division.
+input-output section.
+file-control.
+    select sqrtout-file assign to "SQRTOUT"
+        organization is sequential.
+    select sqrtrecr-file assign to "SQRTRECR"
+        organization is line sequential.
+    select optional control-file assign to "SQRTPARM"
+        organization is line sequential
+        file status is control-file-status.
+
+data division.
+file section.
+fd  sqrtout-file
+    record contains 38 characters.
+copy "sqrtoutrec.cpy".
+
+fd  sqrtrecr-file.
+01  sqrtrecr-line          pic x(132).
+
+fd  control-file.
+copy "sqrtparm.cpy".
+
+working-storage section.
+77  control-file-status  pic x(2).
+77  precision            pic s9(10)v9(5) value .00001.
+77  y-squared            pic s9(13)v9(12).
+77  diff                 pic s9(13)v9(12).
+77  wf-eof               pic x value "N".
+    88  end-of-file            value "Y".
+77  checked-count        pic 9(7) value 0.
+77  flagged-count        pic 9(7) value 0.
+
+01  mismatch-line.
+    05  filler            pic x(20) value "reconciliation fail ".
+    05  filler            pic x(3)  value "z=".
+    05  ml-z              pic z(10)9.9(6).
+    05  filler            pic x(4)  value spaces.
+    05  filler            pic x(3)  value "y=".
+    05  ml-y              pic z(10)9.9(6).
+
+01  summary-line.
+    05  filler            pic x(28) value "records checked .......  ".
+    05  sl-checked        pic zzzzzz9.
+    05  filler            pic x(4)  value spaces.
+    05  filler            pic x(28) value "records flagged .......  ".
+    05  sl-flagged        pic zzzzzz9.
+
+procedure division.
+*> Reads the batch output file record by record and checks each
+*> Y against Z until the file is exhausted, then reports the total
+*> checked and how many failed reconciliation.
+main-process.
+    perform get-run-parameters
+    open input sqrtout-file
+    open output sqrtrecr-file
+    perform read-output-record
+    perform check-records
+        until end-of-file
+    move checked-count to sl-checked
+    move flagged-count to sl-flagged
+    write sqrtrecr-line from summary-line
+    close sqrtout-file sqrtrecr-file
+    stop run.
+
+*> Picks up the precision to reconcile against from the same control
+*> record the batch run used, so the checker applies the same
+*> tolerance the run was produced with.
+get-run-parameters.
+    open input control-file
+    if control-file-status = "00" then
+        read control-file
+            at end continue
+            not at end move ctl-precision to precision
+        end-read
+        close control-file
+    end-if.
+
+read-output-record.
+    read sqrtout-file
+        at end move "Y" to wf-eof
+    end-read.
+
+*> Recomputes Y*Y and compares it against Z using the same relative
+*> tolerance test the squareroot subroutine itself converges on.
+check-records.
+    add 1 to checked-count
+    compute y-squared = sqrtout-y * sqrtout-y
+    compute diff = y-squared - sqrtout-z
+    if diff < 0
+        compute diff = - diff
+    end-if
+    if diff / (y-squared + sqrtout-z) > precision then
+        add 1 to flagged-count
+        move sqrtout-z to ml-z
+        move sqrtout-y to ml-y
+        write sqrtrecr-line from mismatch-line
+    end-if
+    perform read-output-record.
