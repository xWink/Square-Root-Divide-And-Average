@@ -0,0 +1,359 @@
+*> Batch driver for the squareroot subroutine.
+*> Reads a sequential file of IN-Z values (same layout as the
+*> ACCEPT IN-Z field in sqrtbabyex) and calls squareroot for each
+*> one, writing the Z/Y pairs to an output file and a printed
+*> report so a whole run can be processed unattended.
+identification division.
+program-id. sqrtbatch.
+
+environment division.
+input-output section.
+file-control.
+    select sqrtin-file assign to "SQRTIN"
+        organization is sequential.
+    select optional sqrtout-file assign to "SQRTOUT"
+        organization is sequential
+        file status is sqrtout-file-status.
+    select optional sqrtrpt-file assign to "SQRTRPT"
+        organization is line sequential
+        file status is sqrtrpt-file-status.
+    select optional control-file assign to "SQRTPARM"
+        organization is line sequential
+        file status is control-file-status.
+    select optional sqrtexc-file assign to "SQRTEXC"
+        organization is line sequential
+        file status is sqrtexc-file-status.
+    select optional checkpoint-file assign to "SQRTCKPT"
+        organization is line sequential
+        file status is checkpoint-file-status.
+
+data division.
+file section.
+fd  sqrtin-file
+    record contains 17 characters.
+01  sqrtin-rec.
+    05  sqrtin-z          pic s9(10)v9(6) sign leading separate.
+
+fd  sqrtexc-file.
+01  sqrtexc-rec              pic x(80).
+
+fd  control-file.
+copy "sqrtparm.cpy".
+
+fd  sqrtout-file
+    record contains 38 characters.
+copy "sqrtoutrec.cpy".
+
+fd  sqrtrpt-file.
+01  sqrtrpt-line          pic x(132).
+
+fd  checkpoint-file.
+01  checkpoint-rec.
+    05  ckpt-processed-count pic 9(7).
+    05  ckpt-converged-count pic 9(7).
+    05  ckpt-non-convergent-count pic 9(7).
+    05  ckpt-rejected-count  pic 9(7).
+    05  ckpt-total-iterations pic 9(9).
+    05  ckpt-min-iterations  pic s9999.
+    05  ckpt-max-iterations  pic s9999.
+
+working-storage section.
+77  control-file-status  pic x(2).
+77  checkpoint-file-status pic x(2).
+77  sqrtout-file-status   pic x(2).
+77  sqrtrpt-file-status   pic x(2).
+77  sqrtexc-file-status   pic x(2).
+77  restart-base-count    pic 9(7) value 0.
+77  restart-mode          pic x value "N".
+    88  is-restart               value "Y".
+copy "sqrtflds.cpy".
+77  iterations            pic s9999.
+77  iteration-ceiling     pic s9999 value 0.
+77  out-y                 pic z(11)9.9(6).
+77  wf-eof                pic x value "N".
+    88  end-of-file             value "Y".
+77  run-date              pic 9(8).
+77  processed-count       pic 9(7) value 0.
+77  converged-count       pic 9(7) value 0.
+77  non-convergent-count  pic 9(7) value 0.
+77  rejected-count        pic 9(7) value 0.
+77  total-iterations      pic 9(9) value 0.
+77  min-iterations        pic s9999 value 9999.
+77  max-iterations        pic s9999 value 0.
+77  avg-iterations        pic s9999 value 0.
+
+01  detail-line.
+    05  filler            pic x(4)  value spaces.
+    05  dl-z              pic z(10)9.9(6).
+    05  filler            pic x(4)  value spaces.
+    05  dl-y              pic z(10)9.9(6).
+    05  filler            pic x(4)  value spaces.
+    05  dl-iterations     pic zzz9.
+
+01  exception-line.
+    05  filler              pic x(17) value "Non-convergent:  ".
+    05  el-z                pic z(10)9.9(6).
+
+01  reject-exception-line.
+    05  filler              pic x(17) value "Invalid input:   ".
+    05  el-reject-z         pic -(10)9.9(6).
+
+01  report-header-1.
+    05  filler            pic x(1)  value space.
+    05  filler            pic x(30) value
+        "square root batch run report".
+    05  filler            pic x(11) value "  run date ".
+    05  rh1-date           pic 9999/99/99.
+
+01  report-header-2.
+    05  filler            pic x(5)  value spaces.
+    05  filler            pic x(15) value "z".
+    05  filler            pic x(4)  value spaces.
+    05  filler            pic x(15) value "y".
+    05  filler            pic x(4)  value spaces.
+    05  filler            pic x(10) value "iterations".
+
+01  report-blank-line       pic x(1) value space.
+
+01  report-trailer-1.
+    05  filler            pic x(1)  value space.
+    05  filler            pic x(28) value "records processed .......  ".
+    05  rt1-processed     pic zzzzzz9.
+
+01  report-trailer-2.
+    05  filler            pic x(1)  value space.
+    05  filler            pic x(28) value "records rejected  .......  ".
+    05  rt2-rejected      pic zzzzzz9.
+
+01  report-trailer-3.
+    05  filler            pic x(1)  value space.
+    05  filler            pic x(28) value "non-convergent .......  ".
+    05  rt3-non-convergent pic zzzzzz9.
+
+01  report-trailer-4.
+    05  filler            pic x(1)  value space.
+    05  filler            pic x(28) value "min iterations to converge  ".
+    05  rt4-min           pic zzz9.
+
+01  report-trailer-5.
+    05  filler            pic x(1)  value space.
+    05  filler            pic x(28) value "max iterations to converge  ".
+    05  rt5-max           pic zzz9.
+
+01  report-trailer-6.
+    05  filler            pic x(1)  value space.
+    05  filler            pic x(28) value "avg iterations to converge  ".
+    05  rt6-avg           pic zzz9.
+
+procedure division.
+*> Opens the input and output files, drives one record through
+*> the subroutine at a time until the input file is exhausted,
+*> then closes everything down.
+main-process.
+    move .00001 to precision
+    perform get-run-parameters
+    perform get-checkpoint
+    perform open-files
+    perform skip-checkpointed-records
+    if not is-restart
+        perform write-report-headers
+    end-if
+    perform read-input-record
+    perform process-records
+        until end-of-file
+    perform write-control-totals
+    perform close-files
+    perform clear-checkpoint.
+    stop run.
+
+*> If a checkpoint record is on file from a run that abended partway
+*> through, picks up how many records it had already finished, and
+*> the control totals run up to that point, so this run can restart
+*> after them instead of reprocessing the whole input file from the
+*> top or reporting totals that only cover the restarted segment.
+get-checkpoint.
+    open input checkpoint-file
+    if checkpoint-file-status = "00" then
+        read checkpoint-file
+            at end continue
+            not at end
+                move ckpt-processed-count to restart-base-count
+                if restart-base-count > 0
+                    move "Y" to restart-mode
+                    move ckpt-processed-count to processed-count
+                    move ckpt-converged-count to converged-count
+                    move ckpt-non-convergent-count to non-convergent-count
+                    move ckpt-rejected-count to rejected-count
+                    move ckpt-total-iterations to total-iterations
+                    move ckpt-min-iterations to min-iterations
+                    move ckpt-max-iterations to max-iterations
+                end-if
+        end-read
+        close checkpoint-file
+    end-if.
+
+*> Reads and discards the records a prior run already finished so
+*> this run picks up exactly where the last one left off.
+skip-checkpointed-records.
+    perform read-input-record
+        restart-base-count times.
+
+*> Persists the control totals run up to this point (seeded from the
+*> prior checkpoint on a restart and accumulated in place since) so a
+*> restart after an abend reports the whole logical run, not just the
+*> segment since the last restart.
+update-checkpoint.
+    move processed-count to ckpt-processed-count
+    move converged-count to ckpt-converged-count
+    move non-convergent-count to ckpt-non-convergent-count
+    move rejected-count to ckpt-rejected-count
+    move total-iterations to ckpt-total-iterations
+    move min-iterations to ckpt-min-iterations
+    move max-iterations to ckpt-max-iterations
+    open output checkpoint-file
+    write checkpoint-rec
+    close checkpoint-file.
+
+*> A run that reaches end of file has nothing left to restart -
+*> clear the checkpoint so the next fresh run starts from record one
+*> with no prior totals carried forward.
+clear-checkpoint.
+    move 0 to ckpt-processed-count
+    move 0 to ckpt-converged-count
+    move 0 to ckpt-non-convergent-count
+    move 0 to ckpt-rejected-count
+    move 0 to ckpt-total-iterations
+    move 9999 to ckpt-min-iterations
+    move 0 to ckpt-max-iterations
+    open output checkpoint-file
+    write checkpoint-rec
+    close checkpoint-file.
+
+*> Writes the report page header and column headings the run date
+*> that everything else in this shop stamps its batch reports with.
+write-report-headers.
+    accept run-date from date yyyymmdd
+    move run-date to rh1-date
+    write sqrtrpt-line from report-header-1
+    write sqrtrpt-line from report-blank-line
+    write sqrtrpt-line from report-header-2
+    write sqrtrpt-line from report-blank-line.
+
+*> Writes the end-of-run control totals so a batch square root run
+*> has something to sign off against, the same as every other batch
+*> job in the shop.
+write-control-totals.
+    if converged-count > 0 then
+        divide total-iterations by converged-count
+            giving avg-iterations rounded
+    end-if.
+    if converged-count = 0 then
+        move 0 to min-iterations
+    end-if.
+    move processed-count to rt1-processed
+    move rejected-count to rt2-rejected
+    move non-convergent-count to rt3-non-convergent
+    move min-iterations to rt4-min
+    move max-iterations to rt5-max
+    move avg-iterations to rt6-avg
+    write sqrtrpt-line from report-blank-line
+    write sqrtrpt-line from report-trailer-1
+    write sqrtrpt-line from report-trailer-2
+    write sqrtrpt-line from report-trailer-3
+    write sqrtrpt-line from report-trailer-4
+    write sqrtrpt-line from report-trailer-5
+    write sqrtrpt-line from report-trailer-6.
+
+*> Picks up the precision to run with from a control record so a
+*> coarse-precision pass and a slower high-precision pass can both be
+*> run without recompiling. When no control record is present the
+*> compiled-in default precision above is left standing.
+get-run-parameters.
+    open input control-file
+    if control-file-status = "00" then
+        read control-file
+            at end continue
+            not at end
+                move ctl-precision to precision
+                move ctl-max-iter to iteration-ceiling
+                move ctl-method to root-method
+        end-read
+        close control-file
+    end-if.
+
+*> A restart run appends to the prior run's output, report, and
+*> exception files instead of truncating what was already produced.
+*> All three are SELECT OPTIONAL with a FILE STATUS, so if a restart
+*> is ever attempted against an environment where one of them didn't
+*> survive the abend, OPEN EXTEND creates it instead of aborting the
+*> whole recovery.
+open-files.
+    open input sqrtin-file
+    if is-restart then
+        open extend sqrtout-file
+        open extend sqrtrpt-file
+        open extend sqrtexc-file
+    else
+        open output sqrtout-file
+        open output sqrtrpt-file
+        open output sqrtexc-file
+    end-if.
+
+read-input-record.
+    read sqrtin-file
+        at end move "Y" to wf-eof
+    end-read.
+
+*> Calculates the root for the current record. An out-of-range input is
+*> rejected before SQUAREROOT ever sees it, and a non-convergent result
+*> is routed to the exception file instead of being written to the
+*> output file, so downstream steps never see a half-computed root.
+process-records.
+    add 1 to processed-count
+*> SQRTIN-Z's own picture (S9(10)V9(6)) can't hold a value larger than
+*> MAX-Z, so the upper-bound half of this test can't currently fire -
+*> it's kept as a guard against SQRTIN-Z or MAX-Z being widened later
+*> without the other, not because this input can overflow today.
+    if sqrtin-z < 0 or sqrtin-z > max-z then
+        perform reject-input
+    else
+        move sqrtin-z to z
+        call "squareroot" using z, y, precision, iterations,
+            iteration-ceiling, root-method, status-code
+        if status-converged then
+            add 1 to converged-count
+            add iterations to total-iterations
+            if iterations < min-iterations
+                move iterations to min-iterations
+            end-if
+            if iterations > max-iterations
+                move iterations to max-iterations
+            end-if
+            move z to sqrtout-z
+            move y to sqrtout-y
+            move iterations to sqrtout-iterations
+            write sqrtout-rec
+            move z to dl-z
+            move y to dl-y
+            move iterations to dl-iterations
+            write sqrtrpt-line from detail-line
+        else
+            add 1 to non-convergent-count
+            move z to el-z
+            write sqrtexc-rec from exception-line
+        end-if
+    end-if
+    perform update-checkpoint
+    perform read-input-record.
+
+*> Rejects an input whose magnitude falls outside what Z's picture can
+*> hold, logging it to the exception file the same way a non-convergent
+*> result is, so a batch run never hands SQUAREROOT a value it can't
+*> represent.
+reject-input.
+    add 1 to rejected-count
+    move sqrtin-z to el-reject-z
+    write sqrtexc-rec from reject-exception-line.
+
+close-files.
+    close sqrtin-file sqrtout-file sqrtrpt-file sqrtexc-file.
