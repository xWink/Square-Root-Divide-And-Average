@@ -2,15 +2,89 @@ identification division.
 program-id. sqrtbabyex.
 
 environment division.
+input-output section.
+file-control.
+    select optional exception-file assign to "SQRTEXC"
+        organization is line sequential
+        file status is exception-file-status.
+    select optional audit-log-file assign to "SQRTLOG"
+        organization is line sequential
+        file status is audit-log-file-status.
+    select report-file assign to "SQRTRPT"
+        organization is line sequential.
+    select optional control-file assign to "SQRTPARM"
+        organization is line sequential
+        file status is control-file-status.
 
 data division.
+file section.
+fd  exception-file.
+01  exception-rec           pic x(80).
+
+fd  audit-log-file.
+01  audit-log-rec            pic x(80).
+
+fd  report-file.
+01  report-line               pic x(132).
+
+fd  control-file.
+copy "sqrtparm.cpy".
 
 working-storage section.
-77 precision  pic   s9(10)v9(5) value .00001.
-77 y          pic   9(11)v9(6).
-77 z          pic   9(11)v9(6).
+77 control-file-status pic x(2).
+77 exception-file-status pic x(2).
+77 audit-log-file-status pic x(2).
+copy "sqrtflds.cpy".
 77 out-y      pic   z(11)9.9(6).
 77 in-z       pic   s9(10)v9(6) sign leading separate.
+77 iterations pic   s9999.
+77 max-iterations pic s9999 value 0.
+77 disp-iterations pic zzz9.
+77 exc-date   pic   9(8).
+77 exc-time   pic   9(8).
+77 run-date   pic   9(8).
+
+01  report-header-1.
+    05  filler            pic x(1)  value space.
+    05  filler            pic x(30) value
+        "square root session report".
+    05  filler            pic x(11) value "  run date ".
+    05  rh1-date           pic 9999/99/99.
+
+01  report-header-2.
+    05  filler            pic x(5)  value spaces.
+    05  filler            pic x(15) value "z".
+    05  filler            pic x(4)  value spaces.
+    05  filler            pic x(15) value "y".
+    05  filler            pic x(4)  value spaces.
+    05  filler            pic x(10) value "iterations".
+
+01  report-blank-line       pic x(1) value space.
+
+01  report-detail-line.
+    05  filler            pic x(4)  value spaces.
+    05  rdl-z             pic z(10)9.9(6).
+    05  filler            pic x(4)  value spaces.
+    05  rdl-y             pic z(10)9.9(6).
+    05  filler            pic x(4)  value spaces.
+    05  rdl-iterations    pic zzz9.
+
+01  exception-line.
+    05  el-date             pic   9(8).
+    05  filler              pic   x(1)  value space.
+    05  el-time             pic   9(8).
+    05  filler              pic   x(1)  value space.
+    05  filler              pic   x(17) value "Invalid input:   ".
+    05  el-value            pic   -(10)9.9(6).
+
+01  audit-log-line.
+    05  al-date             pic   9(8).
+    05  filler              pic   x(1)  value space.
+    05  al-time             pic   9(8).
+    05  filler              pic   x(1)  value space.
+    05  al-in-z             pic   -(10)9.9(6).
+    05  filler              pic   x(4)  value spaces.
+    05  al-out-y            pic   z(11)9.9(6).
 
 procedure division.
 *> Gets user input infinitely until the user enters 0 to exit.
@@ -20,17 +94,100 @@ procedure division.
 *> The root is stored in the y picture.
 *> Root is then printed for the user.
 get-input.
+    move .00001 to precision
+    perform get-run-parameters
+    open extend exception-file
+    open extend audit-log-file
+    open output report-file
+    perform write-report-headers
     perform forever
         display "Enter a positive number to square root or 0 to exit"
         accept in-z
         if in-z = 0 then
+            close exception-file
+            close audit-log-file
+            close report-file
             stop run
-        else if in-z < 0 then
+*> IN-Z's own picture (S9(10)V9(6)) can't hold a value larger than
+*> MAX-Z, so the upper-bound half of this test can't currently fire -
+*> it's kept as a guard against IN-Z or MAX-Z being widened later
+*> without the other, not because this input can overflow today.
+        else if in-z < 0 or in-z > max-z then
+            perform log-rejected-input
             display "                 Invalid input"
         else
             move in-z to z
-            call "squareroot" using z, y, precision
-            move y to out-y
-            display "                 Square root: " out-y
+            call "squareroot" using z, y, precision, iterations,
+                max-iterations, root-method, status-code
+            if status-converged then
+                move y to out-y
+                move iterations to disp-iterations
+                display "                 Square root: " out-y
+                    " (" disp-iterations " iterations)"
+                perform log-computed-root
+                perform write-report-detail
+            else
+                display "                 Did not converge - value "
+                    "rejected"
+            end-if
         end-if
     end-perform.
+
+*> Writes the rejected value, along with the date and time it was
+*> keyed in, to the exception file so a bad run can be reconstructed
+*> after the fact instead of relying on someone's memory of the screen.
+log-rejected-input.
+    accept exc-date from date yyyymmdd
+    accept exc-time from time
+    move exc-date to el-date
+    move exc-time to el-time
+    move in-z to el-value
+    write exception-rec from exception-line.
+
+*> Writes every accepted IN-Z/OUT-Y pair, timestamped, to the audit
+*> log so what was computed in a session can be pulled up days or
+*> weeks later the way any other transaction log in this shop can.
+log-computed-root.
+    accept exc-date from date yyyymmdd
+    accept exc-time from time
+    move exc-date to al-date
+    move exc-time to al-time
+    move in-z to al-in-z
+    move out-y to al-out-y
+    write audit-log-rec from audit-log-line.
+
+*> Writes the report page header, run date, and column headings so the
+*> session's results can be filed away or handed to an auditor instead
+*> of relying on terminal scrollback.
+write-report-headers.
+    accept run-date from date yyyymmdd
+    move run-date to rh1-date
+    write report-line from report-header-1
+    write report-line from report-blank-line
+    write report-line from report-header-2
+    write report-line from report-blank-line.
+
+*> Writes the Z/Y/iterations for the just-computed root to the report
+*> alongside what's already going to the terminal and the audit log.
+write-report-detail.
+    move z to rdl-z
+    move y to rdl-y
+    move iterations to rdl-iterations
+    write report-line from report-detail-line.
+
+*> Picks up the precision to run with from a control record so a
+*> coarse-precision pass and a slower high-precision pass can both be
+*> run from the same load module. When no control record is present
+*> the compiled-in default precision above is left standing.
+get-run-parameters.
+    open input control-file
+    if control-file-status = "00" then
+        read control-file
+            at end continue
+            not at end
+                move ctl-precision to precision
+                move ctl-max-iter to max-iterations
+                move ctl-method to root-method
+        end-read
+        close control-file
+    end-if.
