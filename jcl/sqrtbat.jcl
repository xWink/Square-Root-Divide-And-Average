@@ -0,0 +1,47 @@
+//SQRTBAT  JOB (ACCTNO),'SQUAREROOT BATCH',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* UNATTENDED OVERNIGHT RUN OF THE SQUAREROOT BATCH DRIVER.
+//*
+//* STEP1 RUNS SQRTBATCH AGAINST THE WORK FILE OF Z VALUES,
+//* PRODUCING THE OUTPUT FILE OF Z/Y PAIRS, THE PRINTED CONTROL
+//* TOTALS REPORT, THE EXCEPTION LOG OF REJECTED/NON-CONVERGENT
+//* INPUT, AND THE CHECKPOINT FILE A RESTART PICKS UP FROM.
+//*
+//* STEP2 RECONCILES STEP1'S OUTPUT, RECOMPUTING Y*Y AGAINST Z
+//* WITHIN THE SAME PRECISION TOLERANCE THE RUN WAS PRODUCED WITH,
+//* AND ONLY RUNS IF STEP1 COMPLETED.
+//*
+//* PRECISION, THE ITERATION CEILING, AND THE ROOT-FINDING METHOD
+//* ARE SUPPLIED ON THE SQRTPARM CARD IN EACH STEP RATHER THAN
+//* BEING HARDCODED, SO A PASS CAN BE RETUNED FOR A COARSE SWEEP
+//* OR A SLOW AUDITED RUN WITHOUT RECOMPILING ANYTHING. THE CARD
+//* LAYOUT IS PRECISION (S9(10)V9(5)), MAX ITERATIONS (S9(4), 0
+//* MEANS TAKE SQUAREROOT'S BUILT-IN DEFAULT OF 1000), AND METHOD
+//* (0 = DIVIDE-AND-AVERAGE, 1 = BISECTION).
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=SQRTBATCH
+//STEPLIB  DD DSN=PROD.SQUAREROOT.LOADLIB,DISP=SHR
+//SQRTIN   DD DSN=PROD.SQUAREROOT.WORK.ZVALUES,DISP=SHR
+//SQRTOUT  DD DSN=PROD.SQUAREROOT.OUTPUT.ROOTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=38,BLKSIZE=3800)
+//SQRTRPT  DD SYSOUT=*
+//SQRTEXC  DD DSN=PROD.SQUAREROOT.OUTPUT.EXCEPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SQRTCKPT DD DSN=PROD.SQUAREROOT.CNTL.CKPT,DISP=(MOD,CATLG,CATLG)
+//SQRTPARM DD *
++000000000000001+02000
+/*
+//*
+//STEP2    EXEC PGM=SQRTCHEK,COND=(0,NE,STEP1)
+//STEPLIB  DD DSN=PROD.SQUAREROOT.LOADLIB,DISP=SHR
+//SQRTOUT  DD DSN=PROD.SQUAREROOT.OUTPUT.ROOTS,DISP=SHR
+//SQRTRECR DD SYSOUT=*
+//SQRTPARM DD *
++000000000000001+02000
+/*
+//
