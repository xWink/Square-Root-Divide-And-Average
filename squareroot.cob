@@ -11,32 +11,88 @@ environment division.
 
 data division.
 working-storage section.
-77 success      pic   9.
-77 temp         pic   s9(11)v9(6).
-77 i            pic   s9999.
-77 x            pic   9(11)v9(6).
+77 success        pic   9.
+77 temp           pic   s9(11)v9(6).
+77 i              pic   s9999.
+77 x              pic   9(11)v9(6).
+77 iteration-ceiling pic s9999.
+77 bis-lo         pic   s9(11)v9(6).
+77 bis-hi         pic   s9(11)v9(6).
+77 bis-hi-max     pic   9(7)       value 1000000.
+77 bis-y-squared  pic   s9(13)v9(12).
+77 bis-diff       pic   s9(13)v9(12).
 
 linkage section.
-77 z            pic   9(11)v9(6).
-77 y            pic   9(11)v9(6).
-77 precision    pic   s9(10)v9(5).
-
-procedure division using z, y, precision.
-*> Calculates the root of "z" to a given precision, "precision", using the
-*> approximate-root paragraph. If 1000 attempts at getting the root
-*> at the desired precision fails, the attempt is aborted with a message.
+copy "sqrtflds.cpy".
+77 iterations   pic   s9999.
+77 max-iterations pic s9999.
+
+procedure division using z, y, precision, iterations, max-iterations,
+        root-method, status-code.
+*> Calculates the root of "z" to a given precision, "precision", using
+*> either the divide-and-average (Heron's method) or bisection algorithm,
+*> selected by "root-method", so the two can be run against the same
+*> input set to compare iteration counts. If "max-iterations" attempts
+*> at getting the root at the desired precision fails (0 defaults to
+*> 1000), the attempt is aborted with a message and "status-code" is
+*> handed back non-convergent so a caller can route the input to review
+*> instead of trusting whatever is left in "y".
+*> The number of passes it took to converge is handed back in
+*> "iterations" so a caller can see which inputs are slow to settle.
+*> Z = 0 is handled up front rather than run through either algorithm:
+*> divide-and-average would divide by zero getting its starting X, and
+*> bisection's relative-error test never satisfies at an exact root of
+*> zero, so both would either abend or burn the full iteration ceiling
+*> reporting non-convergent on an input whose answer is trivially exact.
 calculate-root.
+    if z = 0
+        move 0 to y
+        move 0 to iterations
+        move 0 to status-code
+        go to go-back
+    end-if.
     move 0 to success.
     compute x rounded = z / 2.
-    
-    perform approximate-root
+    move 0 to bis-lo.
+*> Z's own picture (9(11)V9(6)) tops out around 1e11, whose square
+*> root never reaches BIS-HI-MAX, so capping the upper bound there
+*> instead of at Z itself keeps every squared candidate well inside
+*> BIS-Y-SQUARED's capacity without ever cutting off the true root.
+    if z > 1
+        if z > bis-hi-max
+            move bis-hi-max to bis-hi
+        else
+            move z to bis-hi
+        end-if
+    else
+        move 1 to bis-hi
+    end-if.
+    move 1000 to iteration-ceiling.
+    if max-iterations > 0 then
+        move max-iterations to iteration-ceiling
+    end-if.
+
+    perform find-root
         with test before
         varying i from 1 by 1
-        until i > 1000 or success = 1.
+        until i > iteration-ceiling or success = 1.
+    move i to iterations.
     if success = 0 then
+        move 1 to status-code
         display "Aborting - too many iterations"
+    else
+        move 0 to status-code
     end-if.
 go-back.
+    goback.
+
+*> Dispatches to whichever root-finding algorithm the caller selected.
+find-root.
+    if method-bisection
+        perform bisect-root
+    else
+        perform approximate-root
+    end-if.
 
 *> Puts the approximate root of z in x using the 'divide and average' algorithm
 approximate-root.
@@ -52,3 +108,25 @@ approximate-root.
     else
         move y to x
     end-if.
+
+*> Puts the approximate root of z in y using a bisection search between
+*> bis-lo and bis-hi, narrowing whichever half doesn't hold the root
+*> until y squared is within precision of z.
+bisect-root.
+    compute y rounded = (bis-lo + bis-hi) / 2.
+    compute bis-y-squared = y * y.
+    compute bis-diff = bis-y-squared - z.
+
+    if bis-diff < 0 then
+        compute bis-diff = - bis-diff
+    end-if.
+
+    if bis-diff / (bis-y-squared + z) <= precision then
+        move 1 to success
+    else
+        if bis-y-squared > z
+            move y to bis-hi
+        else
+            move y to bis-lo
+        end-if
+    end-if.
