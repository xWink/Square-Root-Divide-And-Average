@@ -0,0 +1,15 @@
+*> Shared Z / Y / PRECISION / ROOT-METHOD / STATUS-CODE / MAX-Z field
+*> layout for the squareroot subroutine and everything that calls it.
+*> Keep field sizes, precision digits, and the 88-levels here so a
+*> change doesn't have to be hand-applied and kept in sync across
+*> every caller.
+77  z            pic 9(11)v9(6).
+77  y            pic 9(11)v9(6).
+77  precision    pic s9(10)v9(5).
+77  max-z        pic 9(11)v9(6) value 99999999999.999999.
+77  root-method  pic 9 value 0.
+    88  method-divide-and-average value 0.
+    88  method-bisection          value 1.
+77  status-code  pic 9.
+    88  status-converged        value 0.
+    88  status-non-convergent   value 1.
