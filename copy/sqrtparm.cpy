@@ -0,0 +1,9 @@
+*> Shared SQRTPARM control-record layout (precision / max iterations /
+*> root-finding method) used by every program that reads a SQRTPARM
+*> control file, so the card layout can't drift between readers the
+*> way sqrtflds.cpy already keeps Z/Y/PRECISION from drifting.
+01  control-rec.
+    05  ctl-precision       pic s9(10)v9(5) sign leading separate.
+    05  ctl-max-iter        pic s9(4) sign leading separate.
+    05  ctl-method          pic 9(1).
+    05  filler              pic x(57).
