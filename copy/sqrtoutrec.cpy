@@ -0,0 +1,8 @@
+*> Shared SQRTOUT record layout (Z / Y / iterations), written by
+*> sqrtbatch and read back by sqrtchek, so the producer and consumer
+*> of this file can't drift apart the way sqrtflds.cpy already keeps
+*> the SQUAREROOT linkage from drifting between its callers.
+01  sqrtout-rec.
+    05  sqrtout-z         pic 9(11)v9(6).
+    05  sqrtout-y         pic 9(11)v9(6).
+    05  sqrtout-iterations pic s9999.
