@@ -2,17 +2,23 @@ identification division.
 program-id. sqrtbaby.
 
 environment division.
+input-output section.
+file-control.
+    select optional control-file assign to "SQRTPARM"
+        organization is line sequential
+        file status is control-file-status.
 
 data division.
+file section.
+fd  control-file.
+copy "sqrtparm.cpy".
 
 working-storage section.
-77 success      pic   9.
-77 precision    pic   v9(5) value .00001.
-77 temp         pic   s9(11)v9(6).
-77 i            pic   s9999.
-77 x            pic   9(11)v9(6).
-77 y            pic   9(11)v9(6).
-77 z            pic   9(11)v9(6).
+77 control-file-status pic x(2).
+copy "sqrtflds.cpy".
+77 iterations   pic   s9999.
+77 max-iterations pic s9999 value 0.
+77 disp-iterations pic zzz9.
 77 out-y        pic   z(11)9.9(6).
 77 in-z         pic   s9(10)v9(6) sign leading separate.
 
@@ -21,45 +27,48 @@ procedure division.
 *> Performs error checking to ensure that the input is a positive real.
 *> Failure to enter valid input leads the user to the first prompt.
 get-input.
+    move .00001 to precision
+    perform get-run-parameters
     perform forever
         display "Enter a positive number to square root or 0 to exit"
         accept in-z
         if in-z = 0 then
             stop run
-        else if in-z < 0 then
+*> IN-Z's own picture (S9(10)V9(6)) can't hold a value larger than
+*> MAX-Z, so the upper-bound half of this test can't currently fire -
+*> it's kept as a guard against IN-Z or MAX-Z being widened later
+*> without the other, not because this input can overflow today.
+        else if in-z < 0 or in-z > max-z then
             display "                 Invalid input"
         else
             move in-z to z
-            perform calculate-root
+            call "squareroot" using z, y, precision, iterations,
+                max-iterations, root-method, status-code
+            if status-converged then
+                move y to out-y
+                move iterations to disp-iterations
+                display "                 Square root: " out-y
+                    " (" disp-iterations " iterations)"
+            else
+                display "                 Did not converge - value "
+                    "rejected"
+            end-if
         end-if
     end-perform.
 
-*> Calculates the root of z to a given precision, diff, using the
-*> approximate-root paragraph. If 1000 attempts at getting the root
-*> at the desired precision fails, the attempt is aborted with a message.
-calculate-root.
-    move 0 to success.
-    compute x rounded = z / 2.
-    perform approximate-root
-        varying i from 1 by 1
-        until i > 1000 or success = 1.
-    if success = 0 then
-        display "Attempt aborted, too many iterations"
-    end-if.
-
-*> Puts the approximate root of z in x using the 'divide and average' algorithm
-approximate-root.
-    compute y rounded = 0.5 * (x + z / x).
-    compute temp = y - x.
-    
-    if temp < 0 then
-        compute temp = - temp
-    end-if.
-    
-    if temp / (y + x) <= precision then
-        move y to out-y
-        display "                 Square root: " out-y
-        move 1 to success
-    else
-        move y to x
+*> Picks up the precision to run with from a control record so a
+*> coarse-precision pass and a slower high-precision pass can both be
+*> run from the same load module. When no control record is present
+*> the compiled-in default precision above is left standing.
+get-run-parameters.
+    open input control-file
+    if control-file-status = "00" then
+        read control-file
+            at end continue
+            not at end
+                move ctl-precision to precision
+                move ctl-max-iter to max-iterations
+                move ctl-method to root-method
+        end-read
+        close control-file
     end-if.
